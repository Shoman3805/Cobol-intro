@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. revnum.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 busca-num pic 9(10).
+       01 alguno pic x(1) value "N".
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to FIN-ARCHIVO
+           move "N" to alguno
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Ingrese el numero telefonico a buscar"
+           ACCEPT busca-num
+
+           OPEN  input SALIDA
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ SALIDA NEXT RECORD
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              IF num = busca-num AND activo NOT = "N" then
+                 move "S" to alguno
+                 display "----------------------------------------"
+                 display "Usuario: " usuario
+                 display "Nombre: " nom
+                 display "Apellido: " ap
+                 display "----------------------------------------"
+              END-IF
+           END-READ
+           END-PERFORM
+           CLOSE SALIDA.
+
+           IF alguno = "N" then
+              display "Ningun contacto tiene ese numero."
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
