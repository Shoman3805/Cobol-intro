@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. sincroniza.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PENDIENTES ASSIGN TO "pendientes_sync.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PENDIENTES.
+       01  linea-pendiente pic x(150).
+
+       WORKING-STORAGE SECTION.
+       01 s-fecha pic 9(8).
+       01 s-hora pic 9(8).
+
+       LINKAGE SECTION.
+       01 p-usuario pic x(30).
+       01 p-nom pic x(20).
+       01 p-ap pic x(20).
+       01 p-num pic 9(10).
+       01 p-email pic x(30).
+
+
+       PROCEDURE DIVISION USING p-usuario p-nom p-ap p-num p-email.
+
+           ACCEPT s-fecha FROM DATE YYYYMMDD
+           ACCEPT s-hora FROM TIME
+
+           OPEN  extend PENDIENTES
+           STRING
+              s-fecha DELIMITED BY SIZE " "
+              s-hora DELIMITED BY SIZE " "
+              p-usuario DELIMITED BY SIZE " "
+              p-nom DELIMITED BY SIZE " "
+              p-ap DELIMITED BY SIZE " "
+              p-num DELIMITED BY SIZE " "
+              p-email DELIMITED BY SIZE
+              INTO linea-pendiente
+           END-STRING
+           write linea-pendiente
+           CLOSE PENDIENTES.
+
+           EXIT PROGRAM.
