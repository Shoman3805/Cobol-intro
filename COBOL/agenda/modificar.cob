@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. modificar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT MODIF ASSIGN TO "contactos.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  MODIF.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 existe pic x(1) value "N".
+       01 aud-accion pic x(10) value "CAMBIO".
+       01 aud-usuario pic x(30).
+       01 resultado-lock pic x(1).
+       01 numero-ok pic x(1) value "N".
+       01 numero-txt pic x(10).
+       COPY "valnum.cpy".
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to numero-ok
+
+           DISPLAY "Ingrese el nombre de usuario a modificar"
+           ACCEPT user
+
+           CALL 'bloqueo' USING "T" resultado-lock
+           IF resultado-lock NOT = "S" then
+              DISPLAY "Agenda en uso, intente mas tarde."
+           ELSE
+
+           OPEN  i-o MODIF
+           move user to usuario
+           READ MODIF KEY IS usuario
+           INVALID KEY
+              move "N" to existe
+              display "Usuario no encontrado"
+           NOT INVALID KEY
+              IF usuario = "##VERSION##" OR activo = "N" then
+                 move "N" to existe
+                 display "Usuario no encontrado"
+              ELSE
+                 move "S" to existe
+              END-IF
+           END-READ
+
+           IF existe = "S" then
+              display "Valores actuales:"
+              display "Nombre: " nom
+              display "Apellido: " ap
+              display "Notas adicionales: " msg
+              display "Numero: " num
+
+              DISPLAY "Nuevo nombre"
+              accept nombre
+              INSPECT nombre CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz" TO
+                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+              DISPLAY "Nuevo apellido"
+              accept apellido
+              INSPECT apellido CONVERTING
+                 "abcdefghijklmnopqrstuvwxyz" TO
+                 "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+              Display "Nueva descripcion / notas adicionales"
+              accept nota
+
+              PERFORM UNTIL numero-ok = "S"
+              DISPLAY "Nuevo numero telefonico (10 digitos)"
+              MOVE SPACES TO VAL-ENTRADA
+              move 10 to VAL-ANCHO
+              accept VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+              IF VAL-RESULTADO NOT = "S" then
+                 CONTINUE
+              ELSE
+              move VAL-ENTRADA to numero-txt
+              move VAL-ENTRADA to numero
+              IF numero-txt(1:1) = "0" OR numero-txt(3:1) = "0" then
+                 display "Numero invalido: codigo de area o"
+                    " numero local no puede empezar con cero."
+              ELSE
+                 move "S" to numero-ok
+              END-IF
+              END-IF
+              END-PERFORM
+
+              move nombre to nom
+              move apellido to ap
+              move nota to msg
+              move numero to num
+              REWRITE tabla
+              display usuario " modificado."
+              move usuario to aud-usuario
+              CALL 'auditar' USING aud-accion aud-usuario
+           END-IF
+
+           CLOSE MODIF
+
+           CALL 'bloqueo' USING "L" resultado-lock
+           END-IF.
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
+
+       COPY "valnumpr.cpy".
