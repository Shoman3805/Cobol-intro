@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rol.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ROLES ASSIGN TO "roles.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS roles-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ROLES.
+       01  reg-rol.
+           05 rol-operador pic x(20).
+           05 rol-codigo pic x(01).
+
+       WORKING-STORAGE SECTION.
+       01 roles-status pic x(2).
+       01 FIN-ARCHIVO pic x(1) value "N".
+       01 encontrado pic x(1) value "N".
+
+       LINKAGE SECTION.
+       01 operador pic x(20).
+       01 codigo-rol pic x(1).
+
+
+       PROCEDURE DIVISION USING operador codigo-rol.
+
+           move "A" to codigo-rol
+
+           OPEN  input ROLES
+           IF roles-status NOT = "35" then
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ ROLES
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 IF rol-operador = operador AND encontrado = "N" then
+                    move rol-codigo to codigo-rol
+                    move "S" to encontrado
+                 END-IF
+              END-READ
+              END-PERFORM
+              CLOSE ROLES
+           END-IF
+
+           EXIT PROGRAM.
