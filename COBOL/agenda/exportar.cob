@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. exportar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario.
+
+           SELECT CSVFILE ASSIGN TO "contactos.csv"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       FD  CSVFILE.
+       01  linea-csv pic x(150).
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           OPEN  input SALIDA
+           OPEN  output CSVFILE
+
+           move "usuario,nombre,apellido,notas,numero" to linea-csv
+           write linea-csv
+
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ SALIDA NEXT RECORD
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              IF usuario NOT = "##VERSION##" AND activo NOT = "N" then
+                 STRING
+                    usuario DELIMITED BY SIZE ","
+                    nom DELIMITED BY SIZE ","
+                    ap DELIMITED BY SIZE ","
+                    msg DELIMITED BY SIZE ","
+                    num DELIMITED BY SIZE
+                    INTO linea-csv
+                 END-STRING
+                 write linea-csv
+              END-IF
+           END-READ
+           END-PERFORM
+
+           CLOSE SALIDA
+           CLOSE CSVFILE.
+
+           display "Exportado a contactos.csv"
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
