@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. iniciar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO "contactos.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario
+           FILE STATUS IS archivo-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 archivo-status pic x(2).
+       01 version-layout pic 9(10) value 3.
+
+       PROCEDURE DIVISION.
+
+           OPEN  input SALIDA
+           IF archivo-status = "35" then
+              OPEN  output SALIDA
+              move "##VERSION##" to usuario
+              move "LAYOUT" to nom
+              move "VER" to ap
+              move SPACES to msg
+              move version-layout to num
+              move "N" to activo
+              move SPACES to categoria
+              move 0 to nacimiento
+              move SPACES to email
+              move 0 to num2
+              write tabla
+              CLOSE SALIDA
+              DISPLAY "contactos.txt no existia, se creo nuevo."
+           ELSE
+              CLOSE SALIDA
+           END-IF.
+
+           EXIT PROGRAM.
