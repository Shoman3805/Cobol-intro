@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. extracto.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUENTAS ASSIGN TO "cuentas.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS cta-id
+           FILE STATUS IS status-cuentas.
+
+           SELECT CONTACTOS ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario
+           FILE STATUS IS status-contactos.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUENTAS.
+       01  reg-cuenta.
+           05 cta-id pic 9(05).
+           05 cta-saldo pic 9(06).
+           05 cta-titular pic x(30).
+
+       FD  CONTACTOS.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 status-cuentas pic x(2).
+       01 status-contactos pic x(2).
+       01 FIN-ARCHIVO pic x(1) value "N".
+       01 texnum pic x(10).
+       01 prim pic x(2).
+       01 seg pic x(4).
+       01 ter pic x(4).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           OPEN  input CUENTAS
+           IF status-cuentas = "35" then
+              DISPLAY "No hay cuentas registradas todavia."
+           ELSE
+              OPEN  input CONTACTOS
+
+              display "Extracto cruzado cuentas - contactos"
+              display "------------------------------------------------"
+
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ CUENTAS NEXT RECORD
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 display "Cuenta...: " cta-id
+                 display "Saldo....: " cta-saldo
+                 IF cta-titular = SPACES then
+                    display "Titular..: (sin asignar)"
+                 ELSE
+                    move cta-titular to usuario
+                    READ CONTACTOS KEY IS usuario
+                    INVALID KEY
+                       display "Titular..: " cta-titular
+                          " (no encontrado en la agenda)"
+                    NOT INVALID KEY
+                       IF usuario = "##VERSION##" OR activo = "N" then
+                          display "Titular..: " cta-titular
+                             " (no encontrado en la agenda)"
+                       ELSE
+                          move num to texnum
+                          move texnum(1:2) to prim
+                          move texnum(3:4) to seg
+                          move texnum(7:4) to ter
+                          display "Titular..: " nom " " ap
+                          display "Telefono.: " prim " " seg "-" ter
+                       END-IF
+                    END-READ
+                 END-IF
+                 display "-------------------------------------------"
+              END-READ
+              END-PERFORM
+
+              CLOSE CONTACTOS
+              CLOSE CUENTAS
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
