@@ -1,73 +1,190 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. readall.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL.
-
-           SELECT SALIDA ASSIGN TO "contactos.txt"
-           ORGANIZATION IS LINE SEQUENTIAL. 
-
-       DATA DIVISION.
-       FILE SECTION.
-     
-       FD  SALIDA.
-       01  tabla.
-           05 usuario pic x(30).
-           05 nom PIC X(20).
-           05 ap pic x(20).
-           05 msg pic x(40).
-           05 num pic 9(10).
-
-       WORKING-STORAGE SECTION.
-       01 FIN-ARCHIVO PIC X VALUE "N".
-       01 texnum pic x(10).
-       01 prim pic x(2).
-       01 seg pic x(4).
-       01 ter pic x(4).
-
-       LINKAGE SECTION.
-       01 user pic x(15).
-       01 nombre pic x(20).
-       01 apellido pic x(20).
-       01 nota pic x(40).
-       01 numero pic 9(10).
-      
-       
-       PROCEDURE DIVISION USING user nombre apellido nota numero.
-           move "N" to FIN-ARCHIVO
-            OPEN  input SALIDA
-           display "----------------------------------------------------"
-           PERFORM UNTIL FIN-ARCHIVO = "S"
-           READ SALIDA
-           AT END
-           MOVE "S" TO FIN-ARCHIVO
-           NOT AT END
-
-           move num to texnum 
-           move texnum(1:2) to prim 
-           move texnum(3:4) to seg 
-           move texnum(7:4) to ter
-           display "Usuario: " usuario
-           display "Nombre: "nom
-           display "Apellido: " ap    
-           display "Notas adicionales: " msg 
-           display "Numero: " prim " " seg "-" ter
-           display "----------------------------------------------------"
-           END-READ
-           
-           END-PERFORM
-          
-          
-          
-           
-            accept FIN-ARCHIVO    
-           
-           move "N" to FIN-ARCHIVO
-         
-           
-            
-           CLOSE SALIDA.
-           
-
-           EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. readall.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario
+           FILE STATUS IS status-salida.
+
+           SELECT SORTFILE ASSIGN TO "sort.tmp".
+
+           SELECT ORDENADO ASSIGN TO "orden.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRINTFILE ASSIGN TO "directorio.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       SD  SORTFILE.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY ==s==.
+
+       FD  ORDENADO.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY ==o==.
+
+       FD  PRINTFILE.
+       01  linea-print pic x(100).
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 texnum pic x(10).
+       01 prim pic x(2).
+       01 seg pic x(4).
+       01 ter pic x(4).
+       01 filtro-categoria pic x(10).
+       01 hoy pic 9(08).
+       01 anoactual pic 9(4).
+       01 anonaci pic 9(4).
+       01 edad pic 9(3).
+       01 contador-pag pic 9(3) value 0.
+       01 pag-cada pic 9(3) value 10.
+       01 pag-resto pic 9(3).
+       01 pag-cociente pic 9(3).
+       01 respuesta-pag pic x(1).
+       01 modo-salida pic x(1) value "P".
+       01 vista-modo pic x(1) value "C".
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+       01 status-salida pic x(2).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+           move "N" to FIN-ARCHIVO
+           move 0 to contador-pag
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           Display "Categoria a listar (en blanco para todas)"
+           accept filtro-categoria
+
+           Display "Modo: P-Pantalla  I-Imprimir a archivo"
+           accept modo-salida
+
+           Display "Vista: C-Completa  P-Publica (numero enmascarado)"
+           accept vista-modo
+
+           ACCEPT hoy FROM DATE YYYYMMDD
+           move hoy(1:4) to anoactual
+
+           OPEN  input SALIDA
+           IF status-salida = "35" then
+              DISPLAY "El archivo " NOMBRE-ARCHIVO " no existe todavia."
+           ELSE
+           CLOSE SALIDA
+
+           SORT SORTFILE ON ASCENDING KEY sap ASCENDING KEY snom
+              USING SALIDA
+              GIVING ORDENADO
+
+           OPEN  input ORDENADO
+           IF modo-salida = "I" OR modo-salida = "i" then
+              OPEN  output PRINTFILE
+           ELSE
+              display "------------------------------------------------"
+           END-IF
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ ORDENADO
+           AT END
+           MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+
+           IF oactivo NOT = "N" AND
+              (filtro-categoria = SPACES OR
+               ocategoria = filtro-categoria) then
+           move onum to texnum
+           move texnum(1:2) to prim
+           move texnum(3:4) to seg
+           move texnum(7:4) to ter
+           IF vista-modo = "P" OR vista-modo = "p" then
+              move "XX" to prim
+              move "XXXX" to seg
+           END-IF
+           IF onacimiento NOT = 0 then
+              move onacimiento(1:4) to anonaci
+              call 'edad' using anonaci anoactual
+              move anonaci to edad
+           ELSE
+              move 0 to edad
+           END-IF
+
+           IF modo-salida = "I" OR modo-salida = "i" then
+              STRING
+                 ousuario DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 onom DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 oap DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 prim DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 seg DELIMITED BY SIZE "-" DELIMITED BY SIZE
+                 ter DELIMITED BY SIZE " " DELIMITED BY SIZE
+                 ocategoria DELIMITED BY SIZE
+                 INTO linea-print
+              END-STRING
+              WRITE linea-print
+           ELSE
+           display "Usuario: " ousuario
+           display "Nombre: " onom
+           display "Apellido: " oap
+           display "Notas adicionales: " omsg
+           display "Numero: " prim " " seg "-" ter
+           display "Categoria: " ocategoria
+           IF onacimiento NOT = 0 then
+              display "Edad: " edad
+           END-IF
+           IF oemail NOT = SPACES then
+              display "Email: " oemail
+           END-IF
+           IF onum2 NOT = 0 then
+              display "Interno/numero secundario: " onum2
+           END-IF
+           display "------------------------------------------------"
+           add 1 to contador-pag
+           DIVIDE contador-pag BY pag-cada
+              GIVING pag-cociente REMAINDER pag-resto
+           IF pag-resto = 0 then
+              display "-- more -- (ENTER para continuar)"
+              accept respuesta-pag
+           END-IF
+           END-IF
+           END-IF
+           END-READ
+
+           END-PERFORM
+
+           IF modo-salida = "I" OR modo-salida = "i" then
+              CLOSE PRINTFILE
+              display "Directorio impreso en directorio.txt"
+           ELSE
+              accept FIN-ARCHIVO
+           END-IF
+
+           move "N" to FIN-ARCHIVO
+
+           CLOSE ORDENADO
+           END-IF.
+
+           EXIT PROGRAM.
