@@ -0,0 +1,54 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bloqueo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT LOCKFILE ASSIGN TO "agenda.lock"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS archivo-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  LOCKFILE.
+       01  linea-lock pic x(1).
+
+       WORKING-STORAGE SECTION.
+       01 archivo-status pic x(2).
+
+       LINKAGE SECTION.
+       01 modo-bloqueo pic x(1).
+       01 resultado-bloqueo pic x(1).
+
+       PROCEDURE DIVISION USING modo-bloqueo resultado-bloqueo.
+
+           IF modo-bloqueo = "T" OR modo-bloqueo = "t" then
+              OPEN  input LOCKFILE
+              IF archivo-status = "35" then
+                 move "S" to resultado-bloqueo
+              ELSE
+                 read LOCKFILE
+                 IF linea-lock = "1" then
+                    move "N" to resultado-bloqueo
+                 ELSE
+                    move "S" to resultado-bloqueo
+                 END-IF
+                 CLOSE LOCKFILE
+              END-IF
+              IF resultado-bloqueo = "S" then
+                 OPEN  output LOCKFILE
+                 move "1" to linea-lock
+                 write linea-lock
+                 CLOSE LOCKFILE
+              END-IF
+           ELSE
+              OPEN  output LOCKFILE
+              move "0" to linea-lock
+              write linea-lock
+              CLOSE LOCKFILE
+              move "S" to resultado-bloqueo
+           END-IF.
+
+           EXIT PROGRAM.
