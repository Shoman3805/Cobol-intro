@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lectura.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONSULTA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONSULTA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 texnum pic x(10).
+       01 prim pic x(2).
+       01 seg pic x(4).
+       01 ter pic x(4).
+       01 naciano pic 9(4).
+       01 nacimes pic 9(2).
+       01 nacidia pic 9(2).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Ingrese el nombre de usuario a consultar"
+           ACCEPT user
+
+           OPEN  input CONSULTA
+           move user to usuario
+           READ CONSULTA KEY IS usuario
+           INVALID KEY
+              display "Usuario no encontrado"
+           NOT INVALID KEY
+           IF usuario = "##VERSION##" OR activo = "N" then
+              display "Usuario no encontrado"
+           ELSE
+              move num to texnum
+              move texnum(1:2) to prim
+              move texnum(3:4) to seg
+              move texnum(7:4) to ter
+              display "------------------------------------------------"
+              display "Usuario: " usuario
+              display "Nombre: " nom
+              display "Apellido: " ap
+              display "Notas adicionales: " msg
+              display "Numero: " prim " " seg "-" ter
+              display "Categoria: " categoria
+              IF nacimiento NOT = 0 then
+                 move nacimiento(1:4) to naciano
+                 move nacimiento(5:2) to nacimes
+                 move nacimiento(7:2) to nacidia
+                 display "Nacimiento: " with no advancing
+                 call 'fecha' using naciano nacimes nacidia
+              END-IF
+              IF email NOT = SPACES then
+                 display "Email: " email
+              END-IF
+              IF num2 NOT = 0 then
+                 display "Interno/numero secundario: " num2
+              END-IF
+              display "------------------------------------------------"
+           END-IF
+           END-READ
+           CLOSE CONSULTA.
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
