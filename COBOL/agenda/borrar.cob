@@ -1,109 +1,179 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. borrar.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL.
-
-           SELECT BORRADA ASSIGN TO "contactos.txt"
-           ORGANIZATION IS LINE SEQUENTIAL. 
-
-            SELECT TEMP ASSIGN TO "temp.txt"
-           ORGANIZATION IS LINE SEQUENTIAL. 
-       DATA DIVISION.
-       FILE SECTION.
-     
-       FD  BORRADA.
-       01  tabla.
-           05 usuario pic x(30).
-           05 nom PIC X(20).
-           05 ap pic x(20).
-           05 msg pic x(40).
-           05 num pic 9(10).
-
-       FD  TEMP.
-       01  ttabla.
-           05 tusuario pic x(30).
-           05 tnom PIC X(20).
-           05 tap pic x(20).
-           05 tmsg pic x(40).
-           05 tnum pic 9(10).
-
-       WORKING-STORAGE SECTION.
-       01 FIN-ARCHIVO PIC X VALUE "N".
-       01 flag pic 9(1).
-       LINKAGE SECTION.
-       01 user pic x(15).
-       01 nombre pic x(20).
-       01 apellido pic x(20).
-       01 nota pic x(40).
-       01 numero pic 9(10).
-      
-       
-       PROCEDURE DIVISION USING user nombre apellido nota numero.
-           move "N" to FIN-ARCHIVO
-           move 1 to flag
-           Display "Ingrese el nombre de usuario a borrar"
-           accept user
-            OPEN  input BORRADA
-            open output TEMP
-          
-           PERFORM UNTIL FIN-ARCHIVO = "S"
-           READ BORRADA
-           AT END
-           MOVE "S" TO FIN-ARCHIVO
-           NOT AT END
-
-           IF user <> usuario then
-           
-           move usuario to tusuario
-           move nom to tnom
-           move ap to tap 
-           move msg to tmsg
-           move num to tnum
-           write ttabla
-
-           else 
-           display usuario " eliminado."
-           move 0 to flag
-           end-if
-           END-READ
-           END-PERFORM
-        
-           close TEMP
-           CLOSE BORRADA.
-           if flag = 1 then
-              display "Usuario no encontrado"
-              accept FIN-ARCHIVO
-              exit program 
-           end-if
-           move "N" to FIN-ARCHIVO
-           OPEN  output BORRADA
-           open input TEMP
-          
-           PERFORM UNTIL FIN-ARCHIVO = "S"
-           READ TEMP
-           AT END
-           MOVE "S" TO FIN-ARCHIVO
-           NOT AT END
-
-           move tusuario to usuario
-           move tnom to nom
-           move tap to ap 
-           move tmsg to msg
-           move tnum to num
-           write tabla
-           
-           END-READ
-           END-PERFORM
-           close TEMP
-           CLOSE BORRADA.
-           
-               
-           
-           
-            accept FIN-ARCHIVO
-           
-           
-
-           EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. borrar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BORRADA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario
+           FILE STATUS IS status-borrada.
+
+           SELECT TEMP ASSIGN TO "temp.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS temp-status.
+
+           SELECT TEMPVIEJO ASSIGN TO NOMBRE-BACKUP
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BORRADA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       FD  TEMP.
+       01  linea-temp pic x(200).
+
+       FD  TEMPVIEJO.
+       01  linea-backup pic x(200).
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 flag pic 9(1).
+       01 aud-accion pic x(10) value "BAJA".
+       01 aud-usuario pic x(30).
+       01 pin-correcto pic x(4) value "1234".
+       01 pin-ingresado pic x(4).
+       01 confirma-borrar pic x(1).
+       01 resultado-lock pic x(1).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+       01 temp-status pic x(2).
+       01 temp-viejo pic x(1) value "N".
+       01 backup-fecha pic 9(08).
+       01 backup-hora pic 9(08).
+       01 NOMBRE-BACKUP pic x(40).
+       01 status-borrada pic x(2).
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+           move 1 to flag
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           CALL 'bloqueo' USING "T" resultado-lock
+           IF resultado-lock NOT = "S" then
+              move 5 to flag
+           ELSE
+
+           OPEN  input TEMP
+           IF temp-status = "00" then
+              move "S" to temp-viejo
+              CLOSE TEMP
+              ACCEPT backup-fecha FROM DATE YYYYMMDD
+              ACCEPT backup-hora FROM TIME
+              STRING "temp-" DELIMITED BY SIZE
+                 backup-fecha DELIMITED BY SIZE
+                 backup-hora DELIMITED BY SIZE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-BACKUP
+              OPEN  output TEMPVIEJO
+              OPEN  input TEMP
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ TEMP
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 move linea-temp to linea-backup
+                 write linea-backup
+              END-READ
+              END-PERFORM
+              CLOSE TEMP
+              CLOSE TEMPVIEJO
+              move "N" to FIN-ARCHIVO
+              display "Aviso: habia un temp.txt anterior, respaldado en"
+              display NOMBRE-BACKUP
+           END-IF
+
+           Display "Ingrese el nombre de usuario a borrar"
+           accept user
+           OPEN  i-o BORRADA
+           IF status-borrada = "35" then
+              OPEN  output BORRADA
+              CLOSE BORRADA
+              OPEN  i-o BORRADA
+           END-IF
+
+           move user to usuario
+           READ BORRADA KEY IS usuario
+           INVALID KEY
+              move 1 to flag
+           NOT INVALID KEY
+              IF activo = "N" then
+                 move 2 to flag
+              ELSE
+                 display "Esta seguro que desea eliminar a " usuario
+                    "? (S/N)"
+                 accept confirma-borrar
+                 IF confirma-borrar NOT = "S" AND
+                    confirma-borrar NOT = "s" then
+                    move 3 to flag
+                 ELSE
+                    display "Ingrese el PIN de operador"
+                    accept pin-ingresado
+                    IF pin-ingresado NOT = pin-correcto then
+                       move 4 to flag
+                    ELSE
+                       move 0 to flag
+                       OPEN  output TEMP
+                       move tabla to linea-temp
+                       write linea-temp
+                       CLOSE TEMP
+                       move "N" to activo
+                       REWRITE tabla
+                       display usuario " eliminado."
+                       display "Copia del registro anterior en temp.txt"
+                       move usuario to aud-usuario
+                       CALL 'auditar' USING aud-accion aud-usuario
+                    END-IF
+                 END-IF
+              END-IF
+           END-READ
+
+           CLOSE BORRADA
+
+           CALL 'bloqueo' USING "L" resultado-lock
+           END-IF.
+
+           if flag = 1 then
+              display "Usuario no encontrado"
+           end-if
+
+           if flag = 2 then
+              display "Usuario ya estaba eliminado."
+           end-if
+
+           if flag = 3 then
+              display "Eliminacion cancelada."
+           end-if
+
+           if flag = 4 then
+              display "PIN incorrecto, eliminacion cancelada."
+           end-if
+
+           if flag = 5 then
+              display "Agenda en uso, intente mas tarde."
+           end-if
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
