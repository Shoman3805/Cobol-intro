@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. contar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario
+           FILE STATUS IS archivo-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 archivo-status pic x(2).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 cant-activos pic 9(5).
+       01 cant-total pic 9(5).
+
+
+       PROCEDURE DIVISION USING cant-activos cant-total.
+
+           move 0 to cant-activos
+           move 0 to cant-total
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           OPEN  input SALIDA
+           IF archivo-status = "00" then
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ SALIDA NEXT RECORD
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 IF usuario NOT = "##VERSION##" then
+                    add 1 to cant-total
+                    IF activo NOT = "N" then
+                       add 1 to cant-activos
+                    END-IF
+                 END-IF
+              END-READ
+              END-PERFORM
+              CLOSE SALIDA
+           END-IF.
+
+           EXIT PROGRAM.
