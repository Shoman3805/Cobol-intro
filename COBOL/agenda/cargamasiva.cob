@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cargamasiva.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT IMPORTE ASSIGN TO "import.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ENTRADA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  IMPORTE.
+       01  itabla.
+           05 iusuario pic x(30).
+           05 inom PIC X(20).
+           05 iap pic x(20).
+           05 imsg pic x(40).
+           05 inum pic 9(10).
+           05 icategoria pic x(10).
+           05 inacimiento pic 9(08).
+
+       FD  ENTRADA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 aud-accion pic x(10) value "ALTA".
+       01 aud-usuario pic x(30).
+       01 total-leidos pic 9(5) value 0.
+       01 total-cargados pic 9(5) value 0.
+       01 total-duplicados pic 9(5) value 0.
+       01 resultado-lock pic x(1).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to FIN-ARCHIVO
+           move 0 to total-leidos
+           move 0 to total-cargados
+           move 0 to total-duplicados
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           CALL 'bloqueo' USING "T" resultado-lock
+           IF resultado-lock NOT = "S" then
+              DISPLAY "Agenda en uso, intente mas tarde."
+           ELSE
+
+           OPEN  input IMPORTE
+           OPEN  i-o   ENTRADA
+
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ IMPORTE
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              add 1 to total-leidos
+              move iusuario to usuario
+              READ ENTRADA KEY IS usuario
+              INVALID KEY
+                 move iusuario to usuario
+                 move inom to nom
+                 move iap to ap
+                 move imsg to msg
+                 move inum to num
+                 move icategoria to categoria
+                 move inacimiento to nacimiento
+                 move SPACES to email
+                 move 0 to num2
+                 move "S" to activo
+                 write tabla
+                 add 1 to total-cargados
+                 move usuario to aud-usuario
+                 CALL 'auditar' USING aud-accion aud-usuario
+              NOT INVALID KEY
+                 add 1 to total-duplicados
+                 display iusuario " ya existe, se omite."
+              END-READ
+           END-READ
+           END-PERFORM
+
+           CLOSE IMPORTE
+           CLOSE ENTRADA
+
+           CALL 'bloqueo' USING "L" resultado-lock
+
+           display "Registros leidos....: " total-leidos
+           display "Registros cargados...: " total-cargados
+           display "Duplicados omitidos..: " total-duplicados
+           END-IF.
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
