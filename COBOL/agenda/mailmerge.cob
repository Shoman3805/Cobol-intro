@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. mailmerge.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario.
+
+           SELECT GRUPOS ASSIGN TO "grupos.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS g-clave
+           FILE STATUS IS grupos-status.
+
+           SELECT MERGEFILE ASSIGN TO "mailmerge.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       FD  GRUPOS.
+       01  reg-grupo.
+           05 g-clave.
+              10 g-usuario pic x(30).
+              10 g-grupo pic x(10).
+
+       FD  MERGEFILE.
+       01  linea-merge pic x(120).
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 grupos-status pic x(2).
+       01 tipo-filtro pic x(1).
+       01 filtro-valor pic x(10).
+       01 en-grupo pic x(1).
+       01 hay-grupos pic x(1) value "S".
+       01 total-exportados pic 9(5) value 0.
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+           move "N" to FIN-ARCHIVO
+           move 0 to total-exportados
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Filtrar por: C-Categoria  G-Grupo"
+           ACCEPT tipo-filtro
+           DISPLAY "Valor del filtro"
+           MOVE SPACES TO filtro-valor
+           ACCEPT filtro-valor
+
+           IF tipo-filtro NOT = "C" AND tipo-filtro NOT = "c" then
+              OPEN  input GRUPOS
+              IF grupos-status = "35" then
+                 move "N" to hay-grupos
+              ELSE
+                 move "S" to hay-grupos
+                 CLOSE GRUPOS
+              END-IF
+           END-IF
+
+           IF tipo-filtro NOT = "C" AND tipo-filtro NOT = "c" AND
+              hay-grupos = "N" then
+              DISPLAY "No hay grupos definidos todavia."
+           ELSE
+
+           OPEN  input SALIDA
+           IF tipo-filtro NOT = "C" AND tipo-filtro NOT = "c" then
+              OPEN  input GRUPOS
+           END-IF
+           OPEN  output MERGEFILE
+
+           move "usuario,nombre,apellido,email" to linea-merge
+           write linea-merge
+
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ SALIDA NEXT RECORD
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              IF activo NOT = "N" then
+                 move "N" to en-grupo
+                 IF tipo-filtro = "C" OR tipo-filtro = "c" then
+                    IF categoria = filtro-valor then
+                       move "S" to en-grupo
+                    END-IF
+                 ELSE
+                    move usuario to g-usuario
+                    move filtro-valor to g-grupo
+                    READ GRUPOS KEY IS g-clave
+                    INVALID KEY
+                       move "N" to en-grupo
+                    NOT INVALID KEY
+                       move "S" to en-grupo
+                    END-READ
+                 END-IF
+
+                 IF en-grupo = "S" then
+                    STRING
+                       usuario DELIMITED BY SIZE ","
+                       nom DELIMITED BY SIZE ","
+                       ap DELIMITED BY SIZE ","
+                       email DELIMITED BY SIZE
+                       INTO linea-merge
+                    END-STRING
+                    write linea-merge
+                    add 1 to total-exportados
+                 END-IF
+              END-IF
+           END-READ
+           END-PERFORM
+
+           CLOSE SALIDA
+           IF tipo-filtro NOT = "C" AND tipo-filtro NOT = "c" then
+              CLOSE GRUPOS
+           END-IF
+           CLOSE MERGEFILE
+
+           display total-exportados " contactos en mailmerge.txt"
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
