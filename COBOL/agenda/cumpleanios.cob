@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. cumpleanios.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 alguno pic x(1) value "N".
+       01 hoy pic 9(08).
+       01 hoy-ano pic 9(4).
+       01 hoy-mes pic 9(2).
+       01 hoy-dia pic 9(2).
+       01 naciano pic 9(4).
+       01 nacimes pic 9(2).
+       01 nacidia pic 9(2).
+       01 ord-hoy pic 9(3).
+       01 ord-naci pic 9(3).
+       01 dias-faltan pic s9(3).
+
+       01 dias-acum-tabla.
+           05 filler pic 9(3) value 000.
+           05 filler pic 9(3) value 031.
+           05 filler pic 9(3) value 059.
+           05 filler pic 9(3) value 090.
+           05 filler pic 9(3) value 120.
+           05 filler pic 9(3) value 151.
+           05 filler pic 9(3) value 181.
+           05 filler pic 9(3) value 212.
+           05 filler pic 9(3) value 243.
+           05 filler pic 9(3) value 273.
+           05 filler pic 9(3) value 304.
+           05 filler pic 9(3) value 334.
+       01 dias-acum REDEFINES dias-acum-tabla
+           pic 9(3) occurs 12 times.
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       PROCEDURE DIVISION.
+
+           move "N" to FIN-ARCHIVO
+           move "N" to alguno
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           ACCEPT hoy FROM DATE YYYYMMDD
+           move hoy(1:4) to hoy-ano
+           move hoy(5:2) to hoy-mes
+           move hoy(7:2) to hoy-dia
+           compute ord-hoy = dias-acum(hoy-mes) + hoy-dia
+
+           display "Cumpleanios en los proximos 30 dias"
+           display "------------------------------------------------"
+
+           OPEN  input SALIDA
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ SALIDA NEXT RECORD
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              IF activo NOT = "N" AND nacimiento NOT = 0 then
+                 move nacimiento(1:4) to naciano
+                 move nacimiento(5:2) to nacimes
+                 move nacimiento(7:2) to nacidia
+                 compute ord-naci = dias-acum(nacimes) + nacidia
+                 compute dias-faltan = ord-naci - ord-hoy
+                 IF dias-faltan < 0 then
+                    compute dias-faltan = dias-faltan + 365
+                 END-IF
+                 IF dias-faltan <= 30 then
+                    move "S" to alguno
+                    display "Usuario: " usuario
+                    display "Nombre: " nom " " ap
+                    display "Cumple: " with no advancing
+                    call 'fecha' using naciano nacimes nacidia
+                    display "Faltan " dias-faltan " dias"
+                    display "--------------------------------------"
+                 END-IF
+              END-IF
+           END-READ
+           END-PERFORM
+           CLOSE SALIDA.
+
+           IF alguno = "N" then
+              display "Ningun contacto cumple anios en 30 dias."
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
