@@ -10,20 +10,94 @@
        01 apellido pic x(20).
        01 desc pic x(40).
        01 numero pic 9(10).
-       01 accion pic 9(1).
+       01 accion pic 9(2).
+       01 accion-txt pic x(02).
+       01 accion-len pic 9(02).
+       01 total-activos pic 9(5).
+       01 total-contactos pic 9(5).
+       01 tabla-conteo.
+           05 conteo-opcion OCCURS 20 TIMES PIC 9(03).
+       01 indice-conteo pic 9(02).
+       01 opcion-mostrar pic 9(02).
+       01 operador-actual pic x(20).
+       01 rol-actual pic x(1).
+           88 ROL-ADMIN VALUE "A".
+           88 ROL-BASICO VALUE "B".
        PROCEDURE DIVISION.
-       
+
+           CALL 'iniciar'
+
+           MOVE SPACES TO operador-actual
+           ACCEPT operador-actual FROM ENVIRONMENT "USER"
+           CALL 'rol' USING operador-actual rol-actual
+
            move 7 to accion
            Perform until accion = 0
            CALL "SYSTEM" USING "clear"
+           CALL 'contar' USING total-activos total-contactos
+           Display "Contactos activos: " total-activos
+              " de " total-contactos " en archivo"
            Display "Menu:"
            Display "0- Salir"
            Display "1- Agregar contacto"
            Display "2- Ver informacion de contacto"
-           Display "3- Eliminar contacto"
+           IF ROL-ADMIN then
+              Display "3- Eliminar contacto"
+           END-IF
            Display "4- Ver todos los contactos"
-           accept accion
-        
+           Display "5- Modificar contacto"
+           Display "6- Buscar contacto por nombre/apellido"
+           Display "7- Exportar contactos a CSV"
+           IF ROL-ADMIN then
+              Display "8- Restaurar contacto eliminado"
+           END-IF
+           Display "9- Carga masiva desde archivo"
+           Display "10- Buscar contacto por numero telefonico"
+           Display "11- Ver cumpleanios proximos"
+           Display "12- Grupos de contactos (asignar/listar)"
+           Display "13- Estadisticas de altas por dia"
+           Display "14- Reconciliacion contra auditoria"
+           Display "15- Exportar para mail merge (categoria/grupo)"
+           IF ROL-ADMIN then
+              Display "16- Deshacer ultima accion"
+           END-IF
+           Display "17- Extracto cruzado cuentas-contactos"
+           IF ROL-ADMIN then
+              Display "18- Renombrar/fusionar usuario de contacto"
+              Display "19- Archivar contactos eliminados antiguos"
+           END-IF
+           MOVE SPACES TO accion-txt
+           accept accion-txt
+           move 2 to accion-len
+           PERFORM VARYING accion-len FROM 2 BY -1 UNTIL
+              accion-len = 0 OR accion-txt(accion-len:1) NOT = SPACE
+           END-PERFORM
+           IF accion-len NOT = 0 AND accion-txt(1:accion-len) IS NUMERIC
+              then
+              move accion-txt(1:accion-len) to accion
+              IF accion > 19 then
+                 move 99 to accion
+                 display "Opcion invalida, elija un numero del menu."
+                 accept desc
+              END-IF
+           ELSE
+              move 99 to accion
+              display "Opcion invalida, elija un numero del menu."
+              accept desc
+           END-IF
+
+           IF ROL-BASICO AND
+              (accion = 3 OR accion = 8 OR accion = 16 OR accion = 18
+              OR accion = 19) then
+              display "Opcion no disponible para su rol de operador."
+              accept desc
+              move 99 to accion
+           END-IF
+
+           IF accion <= 19 then
+              add 1 to conteo-opcion(accion + 1)
+           END-IF
+
 
            if accion = 1 then
             CALL 'entrada' USING user nombre apellido desc numero
@@ -41,5 +115,76 @@
            if accion = 4 then
             call 'readall' using user nombre apellido desc numero
            end-if
+
+           if accion = 5 then
+            CALL 'modificar' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 6 then
+            CALL 'buscar' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 7 then
+            CALL 'exportar' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 8 then
+            CALL 'restaurar' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 9 then
+            CALL 'cargamasiva' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 10 then
+            CALL 'revnum' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 11 then
+            CALL 'cumpleanios'
+           end-if
+
+           if accion = 12 then
+            CALL 'grupo'
+           end-if
+
+           if accion = 13 then
+            CALL 'estadisticas'
+           end-if
+
+           if accion = 14 then
+            CALL 'reconcilia'
+           end-if
+
+           if accion = 15 then
+            CALL 'mailmerge' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 16 then
+            CALL 'deshacer' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 17 then
+            CALL 'extracto' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 18 then
+            CALL 'renombrar' USING user nombre apellido desc numero
+           end-if
+
+           if accion = 19 then
+            CALL 'archivar'
+           end-if
               end-perform
+
+           Display "Resumen de opciones usadas en esta sesion:"
+           PERFORM VARYING indice-conteo FROM 1 BY 1
+              UNTIL indice-conteo > 20
+              IF conteo-opcion(indice-conteo) > 0 then
+                 compute opcion-mostrar = indice-conteo - 1
+                 display "  Opcion " opcion-mostrar ": "
+                    conteo-opcion(indice-conteo) " vez(es)"
+              END-IF
+           END-PERFORM
+
            STOP RUN.
