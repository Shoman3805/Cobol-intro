@@ -0,0 +1,75 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. estadisticas.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDITFILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS archivo-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDITFILE.
+       01  linea-audit pic x(90).
+
+       WORKING-STORAGE SECTION.
+       01 archivo-status pic x(2).
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 fecha-leida pic 9(8).
+       01 accion-leida pic x(10).
+       01 encontrado pic x(1).
+       01 ix pic 9(3).
+       01 cant-fechas pic 9(3) value 0.
+       01 tabla-fechas.
+           05 entrada-fecha OCCURS 100 TIMES.
+              10 tf-fecha pic 9(8) value 0.
+              10 tf-cuenta pic 9(5) value 0.
+
+       PROCEDURE DIVISION.
+
+           move "N" to FIN-ARCHIVO
+           move 0 to cant-fechas
+
+           OPEN  input AUDITFILE
+           IF archivo-status = "35" then
+              DISPLAY "No hay registro de auditoria todavia."
+           ELSE
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ AUDITFILE
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 move linea-audit(1:8) to fecha-leida
+                 move linea-audit(19:10) to accion-leida
+                 IF accion-leida(1:4) = "ALTA" then
+                    move "N" to encontrado
+                    PERFORM VARYING ix FROM 1 BY 1
+                       UNTIL ix > cant-fechas
+                       IF tf-fecha(ix) = fecha-leida then
+                          add 1 to tf-cuenta(ix)
+                          move "S" to encontrado
+                       END-IF
+                    END-PERFORM
+                    IF encontrado = "N" AND cant-fechas < 100 then
+                       add 1 to cant-fechas
+                       move fecha-leida to tf-fecha(cant-fechas)
+                       move 1 to tf-cuenta(cant-fechas)
+                    END-IF
+                 END-IF
+              END-READ
+              END-PERFORM
+              CLOSE AUDITFILE
+
+              DISPLAY "Altas (contactos agregados) por dia:"
+              DISPLAY "------------------------------------"
+              PERFORM VARYING ix FROM 1 BY 1 UNTIL ix > cant-fechas
+                 DISPLAY tf-fecha(ix) ": " tf-cuenta(ix)
+              END-PERFORM
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
