@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcilia.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT SALIDA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario
+           FILE STATUS IS status-contactos.
+
+           SELECT AUDITFILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS status-audit.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  SALIDA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       FD  AUDITFILE.
+       01  linea-audit pic x(90).
+
+       WORKING-STORAGE SECTION.
+       01 status-contactos pic x(2).
+       01 status-audit pic x(2).
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 accion-leida pic x(10).
+       01 cant-total pic 9(5) value 0.
+       01 cant-activos pic 9(5) value 0.
+       01 cnt-alta pic 9(5) value 0.
+       01 cnt-baja pic 9(5) value 0.
+       01 cnt-restaura pic 9(5) value 0.
+       01 cnt-archiva pic 9(5) value 0.
+       01 esperado-total pic 9(5).
+       01 esperado-activos pic s9(5).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       PROCEDURE DIVISION.
+
+           move 0 to cant-total
+           move 0 to cant-activos
+           move 0 to cnt-alta
+           move 0 to cnt-baja
+           move 0 to cnt-restaura
+           move 0 to cnt-archiva
+
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           OPEN  input SALIDA
+           IF status-contactos = "00" then
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ SALIDA NEXT RECORD
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 IF usuario NOT = "##VERSION##" then
+                    add 1 to cant-total
+                    IF activo NOT = "N" then
+                       add 1 to cant-activos
+                    END-IF
+                 END-IF
+              END-READ
+              END-PERFORM
+              CLOSE SALIDA
+           END-IF
+
+           move "N" to FIN-ARCHIVO
+           OPEN  input AUDITFILE
+           IF status-audit = "00" then
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ AUDITFILE
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 move linea-audit(19:10) to accion-leida
+                 IF accion-leida(1:4) = "ALTA" then
+                    add 1 to cnt-alta
+                 END-IF
+                 IF accion-leida(1:4) = "BAJA" then
+                    add 1 to cnt-baja
+                 END-IF
+                 IF accion-leida(1:8) = "RESTAURA" then
+                    add 1 to cnt-restaura
+                 END-IF
+                 IF accion-leida(1:7) = "ARCHIVA" then
+                    add 1 to cnt-archiva
+                 END-IF
+              END-READ
+              END-PERFORM
+              CLOSE AUDITFILE
+           END-IF
+
+           compute esperado-total = cnt-alta - cnt-archiva
+           compute esperado-activos =
+              cnt-alta - cnt-baja + cnt-restaura
+
+           display "Reconciliacion contactos.txt vs audit.txt"
+           display "------------------------------------------"
+           display "Registros totales en archivo.: " cant-total
+           display "Altas segun auditoria........: " esperado-total
+           display "Activos en archivo...........: " cant-activos
+           display "Activos esperados (alta-baja+"
+              "restaura)...: " esperado-activos
+
+           IF cant-total NOT = esperado-total then
+              display "ALERTA: el total de registros no coincide"
+                 " con las altas registradas."
+           END-IF
+
+           IF cant-activos NOT = esperado-activos then
+              display "ALERTA: los contactos activos no coinciden"
+                 " con la auditoria."
+           END-IF
+
+           IF cant-total = esperado-total AND
+              cant-activos = esperado-activos then
+              display "Reconciliacion correcta, sin discrepancias."
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
