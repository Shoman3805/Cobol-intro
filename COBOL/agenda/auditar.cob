@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. auditar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDITFILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDITFILE.
+       01  linea-audit pic x(90).
+
+       WORKING-STORAGE SECTION.
+       01 a-fecha pic 9(8).
+       01 a-hora pic 9(8).
+       01 a-operador pic x(20).
+
+       LINKAGE SECTION.
+       01 p-accion pic x(10).
+       01 p-usuario pic x(30).
+
+
+       PROCEDURE DIVISION USING p-accion p-usuario.
+
+           ACCEPT a-fecha FROM DATE YYYYMMDD
+           ACCEPT a-hora FROM TIME
+           MOVE SPACES TO a-operador
+           ACCEPT a-operador FROM ENVIRONMENT "USER"
+
+           OPEN  extend AUDITFILE
+           STRING
+              a-fecha DELIMITED BY SIZE " "
+              a-hora DELIMITED BY SIZE " "
+              p-accion DELIMITED BY SIZE " "
+              p-usuario DELIMITED BY SIZE " "
+              a-operador DELIMITED BY SIZE
+              INTO linea-audit
+           END-STRING
+           write linea-audit
+           CLOSE AUDITFILE.
+
+           EXIT PROGRAM.
