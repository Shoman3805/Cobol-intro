@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archivar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTACTOS ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario
+           FILE STATUS IS status-contactos.
+
+           SELECT ARCHIVO ASSIGN TO "contactos_archivo.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ausuario
+           FILE STATUS IS status-archivo.
+
+           SELECT AUDITFILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS status-audit.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTACTOS.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       FD  ARCHIVO.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY ==a==.
+
+       FD  AUDITFILE.
+       01  linea-audit pic x(90).
+
+       WORKING-STORAGE SECTION.
+       01 status-contactos pic x(2).
+       01 status-archivo pic x(2).
+       01 status-audit pic x(2).
+       01 FIN-ARCHIVO pic x(1) value "N".
+       01 accion-leida pic x(10).
+       01 fecha-leida pic 9(08).
+       01 usuario-leido pic x(30).
+       01 umbral-dias pic 9(05).
+       01 umbral-txt pic x(05).
+       01 umbral-len pic 9(02).
+       01 aud-accion pic x(10) value "ARCHIVA".
+       01 aud-usuario pic x(30).
+       01 resultado-lock pic x(1).
+       01 hoy pic 9(08).
+       01 hoy-ano pic 9(4).
+       01 hoy-mes pic 9(2).
+       01 hoy-dia pic 9(2).
+       01 ord-hoy pic 9(3).
+       01 dias-totales-hoy pic 9(07).
+       01 baja-ano pic 9(4).
+       01 baja-mes pic 9(2).
+       01 baja-dia pic 9(2).
+       01 ord-baja pic 9(3).
+       01 dias-totales-baja pic 9(07).
+       01 antiguedad-dias pic s9(07).
+       01 cant-archivados pic 9(05) value 0.
+       01 cant-bajas pic 9(04) value 0.
+       01 indice-baja pic 9(04).
+       01 encontrado-baja pic x(1).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       01 dias-acum-tabla.
+           05 filler pic 9(3) value 000.
+           05 filler pic 9(3) value 031.
+           05 filler pic 9(3) value 059.
+           05 filler pic 9(3) value 090.
+           05 filler pic 9(3) value 120.
+           05 filler pic 9(3) value 151.
+           05 filler pic 9(3) value 181.
+           05 filler pic 9(3) value 212.
+           05 filler pic 9(3) value 243.
+           05 filler pic 9(3) value 273.
+           05 filler pic 9(3) value 304.
+           05 filler pic 9(3) value 334.
+       01 dias-acum REDEFINES dias-acum-tabla
+           pic 9(3) occurs 12 times.
+
+       01 tabla-bajas.
+           05 baja-reg OCCURS 500 TIMES.
+              10 baja-usuario pic x(30).
+              10 baja-fecha pic 9(08).
+
+       PROCEDURE DIVISION.
+
+           move 0 to cant-archivados
+           move 0 to cant-bajas
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Archivado de contactos eliminados"
+           DISPLAY "Dias de retencion antes de archivar"
+           MOVE SPACES TO umbral-txt
+           ACCEPT umbral-txt
+           move 5 to umbral-len
+           PERFORM VARYING umbral-len FROM 5 BY -1 UNTIL
+              umbral-len = 0 OR umbral-txt(umbral-len:1) NOT = SPACE
+           END-PERFORM
+           IF umbral-len NOT = 0 AND umbral-txt(1:umbral-len) IS NUMERIC
+              then
+              move umbral-txt(1:umbral-len) to umbral-dias
+           ELSE
+              move 90 to umbral-dias
+           END-IF
+
+           ACCEPT hoy FROM DATE YYYYMMDD
+           move hoy(1:4) to hoy-ano
+           move hoy(5:2) to hoy-mes
+           move hoy(7:2) to hoy-dia
+           compute ord-hoy = dias-acum(hoy-mes) + hoy-dia
+           compute dias-totales-hoy = hoy-ano * 365 + ord-hoy
+
+           OPEN  input AUDITFILE
+           IF status-audit = "00" then
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ AUDITFILE
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 move linea-audit(1:8) to fecha-leida
+                 move linea-audit(19:10) to accion-leida
+                 move linea-audit(30:30) to usuario-leido
+                 IF accion-leida(1:4) = "BAJA" then
+                    move "N" to encontrado-baja
+                    PERFORM VARYING indice-baja FROM 1 BY 1
+                       UNTIL indice-baja > cant-bajas
+                       IF baja-usuario(indice-baja) = usuario-leido then
+                          move fecha-leida to baja-fecha(indice-baja)
+                          move "S" to encontrado-baja
+                       END-IF
+                    END-PERFORM
+                    IF encontrado-baja = "N" AND cant-bajas < 500 then
+                       add 1 to cant-bajas
+                       move usuario-leido to baja-usuario(cant-bajas)
+                       move fecha-leida to baja-fecha(cant-bajas)
+                    END-IF
+                 END-IF
+              END-READ
+              END-PERFORM
+           END-IF
+           CLOSE AUDITFILE
+
+           move "N" to FIN-ARCHIVO
+           CALL 'bloqueo' USING "T" resultado-lock
+           IF resultado-lock NOT = "S" then
+              DISPLAY "Agenda en uso, intente mas tarde."
+           ELSE
+
+           OPEN  i-o CONTACTOS
+           IF status-contactos NOT = "00" then
+              DISPLAY "No hay contactos.txt para archivar."
+           ELSE
+              OPEN  input ARCHIVO
+              IF status-archivo = "35" then
+                 OPEN  output ARCHIVO
+                 CLOSE ARCHIVO
+              ELSE
+                 CLOSE ARCHIVO
+              END-IF
+              OPEN  i-o ARCHIVO
+
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ CONTACTOS NEXT RECORD
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 IF activo = "N" AND usuario NOT = "##VERSION##" then
+                    move "N" to encontrado-baja
+                    PERFORM VARYING indice-baja FROM 1 BY 1
+                       UNTIL indice-baja > cant-bajas
+                       IF baja-usuario(indice-baja) = usuario then
+                          move baja-fecha(indice-baja) to fecha-leida
+                          move "S" to encontrado-baja
+                       END-IF
+                    END-PERFORM
+
+                    IF encontrado-baja = "S" then
+                       move fecha-leida(1:4) to baja-ano
+                       move fecha-leida(5:2) to baja-mes
+                       move fecha-leida(7:2) to baja-dia
+                       compute ord-baja = dias-acum(baja-mes) + baja-dia
+                       compute dias-totales-baja =
+                          baja-ano * 365 + ord-baja
+                       compute antiguedad-dias =
+                          dias-totales-hoy - dias-totales-baja
+
+                       IF antiguedad-dias >= umbral-dias then
+                          move usuario to ausuario
+                          move nom to anom
+                          move ap to aap
+                          move msg to amsg
+                          move num to anum
+                          move num2 to anum2
+                          move activo to aactivo
+                          move categoria to acategoria
+                          move nacimiento to anacimiento
+                          move email to aemail
+                          WRITE atabla
+                          DELETE CONTACTOS
+                          move usuario to aud-usuario
+                          CALL 'auditar' USING aud-accion aud-usuario
+                          add 1 to cant-archivados
+                       END-IF
+                    END-IF
+                 END-IF
+              END-READ
+              END-PERFORM
+
+              CLOSE ARCHIVO
+           END-IF
+
+           CLOSE CONTACTOS
+
+           CALL 'bloqueo' USING "L" resultado-lock
+           END-IF.
+
+           display cant-archivados " contactos movidos a "
+              "contactos_archivo.txt"
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
