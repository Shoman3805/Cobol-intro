@@ -0,0 +1,139 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. lote.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PARAMETROS ASSIGN TO "lote.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PARAMETROS.
+       01  linea-parm pic x(02).
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 user pic x(30).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 desc pic x(40).
+       01 numero pic 9(10).
+       01 accion pic 9(2).
+       01 operador-actual pic x(20).
+       01 rol-actual pic x(1).
+           88 ROL-ADMIN VALUE "A".
+           88 ROL-BASICO VALUE "B".
+
+       PROCEDURE DIVISION.
+
+           CALL 'iniciar'
+
+           MOVE SPACES TO operador-actual
+           ACCEPT operador-actual FROM ENVIRONMENT "USER"
+           CALL 'rol' USING operador-actual rol-actual
+
+           OPEN  input PARAMETROS
+
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ PARAMETROS
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              move linea-parm to accion
+
+              IF ROL-BASICO AND
+                 (accion = 3 OR accion = 8 OR accion = 16 OR
+                 accion = 18 OR accion = 19) then
+                 display "lote: accion " accion
+                    " no disponible para el rol del operador"
+                 move 99 to accion
+              END-IF
+
+              display "lote: ejecutando accion " accion
+
+              if accion = 1 then
+               CALL 'entrada' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 2 then
+               CALL 'lectura' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 3 then
+               CALL 'borrar' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 4 then
+               call 'readall' using user nombre apellido desc numero
+              end-if
+
+              if accion = 5 then
+               CALL 'modificar' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 6 then
+               CALL 'buscar' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 7 then
+               CALL 'exportar' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 8 then
+               CALL 'restaurar' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 9 then
+               CALL 'cargamasiva' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 10 then
+               CALL 'revnum' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 11 then
+               CALL 'cumpleanios'
+              end-if
+
+              if accion = 12 then
+               CALL 'grupo'
+              end-if
+
+              if accion = 13 then
+               CALL 'estadisticas'
+              end-if
+
+              if accion = 14 then
+               CALL 'reconcilia'
+              end-if
+
+              if accion = 15 then
+               CALL 'mailmerge' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 16 then
+               CALL 'deshacer' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 17 then
+               CALL 'extracto' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 18 then
+               CALL 'renombrar' USING user nombre apellido desc numero
+              end-if
+
+              if accion = 19 then
+               CALL 'archivar'
+              end-if
+           END-READ
+           END-PERFORM
+
+           CLOSE PARAMETROS
+
+           display "lote: fin del proceso."
+
+           STOP RUN.
