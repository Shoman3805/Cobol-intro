@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. buscar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BUSCA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BUSCA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 criterio pic x(20).
+       01 clen pic 9(2).
+       01 limite pic 9(2).
+       01 pos pic 9(2).
+       01 hallado pic x(1).
+       01 alguno pic x(1) value "N".
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to FIN-ARCHIVO
+           move "N" to alguno
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Ingrese texto a buscar en nombre/apellido"
+           MOVE SPACES TO criterio
+           accept criterio
+           INSPECT criterio CONVERTING
+              "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+           move 0 to clen
+           PERFORM VARYING clen FROM 20 BY -1 UNTIL
+              clen = 0 OR criterio(clen:1) NOT = SPACE
+           END-PERFORM
+
+           IF clen = 0 then
+              display "Debe ingresar un texto de busqueda."
+           ELSE
+           compute limite = 21 - clen
+           OPEN input BUSCA
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+           READ BUSCA NEXT RECORD
+           AT END
+              MOVE "S" TO FIN-ARCHIVO
+           NOT AT END
+              move "N" to hallado
+              IF usuario NOT = "##VERSION##" AND activo NOT = "N" then
+              PERFORM VARYING pos FROM 1 BY 1
+                 UNTIL pos > limite OR hallado = "S"
+                 IF nom(pos:clen) = criterio(1:clen)
+                    move "S" to hallado
+                 END-IF
+                 IF ap(pos:clen) = criterio(1:clen)
+                    move "S" to hallado
+                 END-IF
+              END-PERFORM
+              END-IF
+              IF hallado = "S" then
+                 move "S" to alguno
+                 display "----------------------------------------"
+                 display "Usuario: " usuario
+                 display "Nombre: " nom
+                 display "Apellido: " ap
+                 display "Notas adicionales: " msg
+              END-IF
+           END-READ
+           END-PERFORM
+           CLOSE BUSCA
+           IF alguno = "N" then
+              display "No se encontraron coincidencias."
+           END-IF
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
