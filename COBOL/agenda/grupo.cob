@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. grupo.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT GRUPOS ASSIGN TO "grupos.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS g-clave
+           FILE STATUS IS archivo-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  GRUPOS.
+       01  reg-grupo.
+           05 g-clave.
+              10 g-usuario pic x(30).
+              10 g-grupo pic x(10).
+
+       WORKING-STORAGE SECTION.
+       01 archivo-status pic x(2).
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 opcion-grupo pic x(1).
+       01 filtro-grupo pic x(10).
+
+       PROCEDURE DIVISION.
+
+           DISPLAY "A- Asignar contacto a un grupo"
+           DISPLAY "L- Listar contactos de un grupo"
+           ACCEPT opcion-grupo
+
+           IF opcion-grupo = "A" OR opcion-grupo = "a" then
+              OPEN  i-o GRUPOS
+              IF archivo-status = "35" then
+                 OPEN  output GRUPOS
+                 CLOSE GRUPOS
+                 OPEN  i-o GRUPOS
+              END-IF
+              DISPLAY "Usuario a etiquetar"
+              ACCEPT g-usuario
+              DISPLAY "Codigo de grupo"
+              ACCEPT g-grupo
+              WRITE reg-grupo
+                 INVALID KEY
+                    DISPLAY "Ese contacto ya pertenece a ese grupo."
+                 NOT INVALID KEY
+                    DISPLAY "Contacto agregado al grupo."
+              END-WRITE
+              CLOSE GRUPOS
+           ELSE
+              OPEN  input GRUPOS
+              IF archivo-status = "35" then
+                 DISPLAY "No hay grupos definidos todavia."
+              ELSE
+                 DISPLAY "Codigo de grupo a listar"
+                 ACCEPT filtro-grupo
+                 MOVE "N" TO FIN-ARCHIVO
+                 DISPLAY "Contactos en el grupo " filtro-grupo
+                 PERFORM UNTIL FIN-ARCHIVO = "S"
+                 READ GRUPOS NEXT RECORD
+                 AT END
+                    MOVE "S" TO FIN-ARCHIVO
+                 NOT AT END
+                    IF g-grupo = filtro-grupo then
+                       DISPLAY "  " g-usuario
+                    END-IF
+                 END-READ
+                 END-PERFORM
+                 CLOSE GRUPOS
+              END-IF
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
