@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. deshacer.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT AUDITFILE ASSIGN TO "audit.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS archivo-status.
+
+           SELECT CONTACTOS ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  AUDITFILE.
+       01  linea-audit pic x(90).
+
+       FD  CONTACTOS.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 archivo-status pic x(2).
+       01 FIN-ARCHIVO pic x(1) value "N".
+       01 hay-accion pic x(1) value "N".
+       01 ultima-linea pic x(90) value SPACES.
+       01 ultima-accion pic x(10).
+       01 ultimo-usuario pic x(30).
+       01 aud-accion pic x(10).
+       01 aud-usuario pic x(30).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           OPEN  input AUDITFILE
+           IF archivo-status = "35" then
+              DISPLAY "No hay acciones registradas para deshacer."
+           ELSE
+              PERFORM UNTIL FIN-ARCHIVO = "S"
+              READ AUDITFILE
+              AT END
+                 MOVE "S" TO FIN-ARCHIVO
+              NOT AT END
+                 move linea-audit to ultima-linea
+                 move "S" to hay-accion
+              END-READ
+              END-PERFORM
+              CLOSE AUDITFILE
+
+              IF hay-accion = "N" then
+                 DISPLAY "No hay acciones registradas para deshacer."
+              ELSE
+                 move ultima-linea(19:10) to ultima-accion
+                 move ultima-linea(30:30) to ultimo-usuario
+
+                 OPEN  i-o CONTACTOS
+                 move ultimo-usuario to usuario
+                 READ CONTACTOS KEY IS usuario
+                 INVALID KEY
+                    display "Ese contacto ya no existe: "
+                    display ultimo-usuario
+                 NOT INVALID KEY
+                    IF ultima-accion = "ALTA" then
+                       move "N" to activo
+                       REWRITE tabla
+                       display "Deshecha el alta de " ultimo-usuario
+                       move "BAJA" to aud-accion
+                       move ultimo-usuario to aud-usuario
+                       CALL 'auditar' USING aud-accion aud-usuario
+                    ELSE
+                    IF ultima-accion = "BAJA" then
+                       move "S" to activo
+                       REWRITE tabla
+                       display "Deshecha la baja de " ultimo-usuario
+                       move "RESTAURA" to aud-accion
+                       move ultimo-usuario to aud-usuario
+                       CALL 'auditar' USING aud-accion aud-usuario
+                    ELSE
+                    IF ultima-accion = "RESTAURA" then
+                       move "N" to activo
+                       REWRITE tabla
+                       display "Deshecha la restauracion de "
+                          ultimo-usuario
+                       move "BAJA" to aud-accion
+                       move ultimo-usuario to aud-usuario
+                       CALL 'auditar' USING aud-accion aud-usuario
+                    ELSE
+                       display "No se puede deshacer la accion "
+                          ultima-accion " no hay respaldo del valor"
+                       display "anterior para ese tipo de operacion."
+                    END-IF
+                    END-IF
+                    END-IF
+                 END-READ
+                 CLOSE CONTACTOS
+              END-IF
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
