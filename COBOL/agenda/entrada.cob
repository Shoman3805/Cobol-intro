@@ -1,68 +1,277 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. entrada.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
-       FILE-CONTROL.
-
-           SELECT ENTRADA ASSIGN TO "contactos.txt"
-           ORGANIZATION IS LINE SEQUENTIAL. 
-
-       DATA DIVISION.
-       FILE SECTION.
-     
-       FD  ENTRADA.
-       01  tabla.
-           05 usuario pic x(30).
-           05 nom PIC X(20).
-           05 ap pic x(20).
-           05 msg pic x(40).
-           05 num pic 9(10).
-
-       WORKING-STORAGE SECTION.
-       01 FIN-ARCHIVO PIC X VALUE "N".
-       LINKAGE SECTION.
-       01 user pic x(15).
-       01 nombre pic x(20).
-       01 apellido pic x(20).
-       01 nota pic x(40).
-       01 numero pic 9(10).
-      
-       
-       PROCEDURE DIVISION USING user nombre apellido nota numero.
-       
-           DISPLAY "Ingrese nombre de usuario"
-           ACCEPT user
-           
-           DISPLAY "Ingrese nombre"
-           accept nombre 
-           
-           DISPLAY "Ingrese apellido"
-           accept apellido
-           
-           Display "Descripcion / notas adicionales"
-           accept nota
-
-           DISPLAY "Ingrese numero telefonico"
-           accept numero
-           
-           OPEN  extend  ENTRADA
-          
-          
-           move user to usuario
-           move nombre to nom
-           move apellido to ap
-           move nota to msg
-           move numero to num
-           write tabla
-           
-               
-           
-           
-         
-           
-            
-           CLOSE  ENTRADA.
-            accept FIN-ARCHIVO
-
-           EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. entrada.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ENTRADA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario
+           FILE STATUS IS status-entrada.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  ENTRADA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 usuario-libre PIC X VALUE "N".
+       01 numero-ok PIC X VALUE "N".
+       01 numero-txt PIC X(10).
+       01 aud-accion pic x(10) value "ALTA".
+       01 aud-usuario pic x(30).
+       01 confirmado pic x(1) value "N".
+       01 respuesta pic x(1).
+       01 nombre-raw pic x(40).
+       01 apellido-raw pic x(40).
+       01 nota-raw pic x(60).
+       01 categoria-raw pic x(10).
+       01 nacimiento-raw pic 9(08).
+       01 email-raw pic x(30).
+       01 email-ok pic x(1) value "N".
+       01 email-arroba pic 9(02).
+       01 pos-email pic 9(02).
+       01 punto-ok pic x(1).
+       01 numero2-raw pic x(10) value SPACES.
+       01 numero2-len pic 9(02).
+       01 numero2 pic 9(10) value 0.
+       01 pos-check pic 9(02).
+       01 resultado-lock pic x(1).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+       01 modo-entrada pic x(1) value "A".
+       01 status-entrada pic x(2).
+       COPY "valnum.cpy".
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Modo: A-Agregar  V-Validar solamente, no guarda"
+           MOVE "A" TO modo-entrada
+           ACCEPT modo-entrada
+
+           IF modo-entrada NOT = "V" AND modo-entrada NOT = "v" then
+              CALL 'bloqueo' USING "T" resultado-lock
+           ELSE
+              MOVE "S" TO resultado-lock
+           END-IF
+           IF resultado-lock NOT = "S" then
+              DISPLAY "Agenda en uso, intente mas tarde."
+           ELSE
+
+           OPEN  i-o  ENTRADA
+           IF status-entrada = "35" then
+              OPEN  output ENTRADA
+              CLOSE ENTRADA
+              OPEN  i-o  ENTRADA
+           END-IF
+
+           move "N" to usuario-libre
+           PERFORM UNTIL usuario-libre = "S"
+           DISPLAY "Ingrese nombre de usuario"
+           ACCEPT user
+           move user to usuario
+           READ ENTRADA KEY IS usuario
+           INVALID KEY
+              move "S" to usuario-libre
+           NOT INVALID KEY
+              display "Ese nombre de usuario ya existe, elija otro."
+           END-READ
+           END-PERFORM
+
+           PERFORM UNTIL confirmado = "S"
+
+           DISPLAY "Ingrese nombre"
+           MOVE SPACES TO nombre-raw
+           accept nombre-raw
+           INSPECT nombre-raw CONVERTING
+              "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move nombre-raw(1:20) to nombre
+           IF nombre-raw(21:20) NOT = SPACES then
+              display "Aviso: nombre truncado a 20 caracteres: " nombre
+           END-IF
+
+           DISPLAY "Ingrese apellido"
+           MOVE SPACES TO apellido-raw
+           accept apellido-raw
+           INSPECT apellido-raw CONVERTING
+              "abcdefghijklmnopqrstuvwxyz" TO
+              "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move apellido-raw(1:20) to apellido
+           IF apellido-raw(21:20) NOT = SPACES then
+              display "Aviso: el apellido se truncho a 20 caracteres: "
+                 apellido
+           END-IF
+
+           Display "Descripcion / notas adicionales"
+           MOVE SPACES TO nota-raw
+           accept nota-raw
+           move nota-raw(1:40) to nota
+           IF nota-raw(41:20) NOT = SPACES then
+              display "Aviso: la nota se truncho a 40 caracteres: " nota
+           END-IF
+
+           move "N" to numero-ok
+           PERFORM UNTIL numero-ok = "S"
+           DISPLAY "Ingrese numero telefonico (10 digitos)"
+           MOVE SPACES TO VAL-ENTRADA
+           move 10 to VAL-ANCHO
+           accept VAL-ENTRADA
+           PERFORM VALIDAR-NUMERICO
+           IF VAL-RESULTADO NOT = "S" then
+              CONTINUE
+           ELSE
+           move VAL-ENTRADA to numero-txt
+           move VAL-ENTRADA to numero
+           IF numero-txt(1:1) = "0" OR numero-txt(3:1) = "0" then
+              display "Numero invalido: codigo de area o numero local"
+              display "no pueden empezar con cero."
+           ELSE
+              move "S" to numero-ok
+           END-IF
+           END-IF
+           END-PERFORM
+
+           DISPLAY "Categoria (personal/proveedor/emergencia)"
+           MOVE SPACES TO categoria-raw
+           accept categoria-raw
+
+           DISPLAY "Fecha de nacimiento (AAAAMMDD, 0 si no aplica)"
+           move 0 to nacimiento-raw
+           accept nacimiento-raw
+
+           move "N" to email-ok
+           PERFORM UNTIL email-ok = "S"
+           DISPLAY "Email (opcional, ENTER para omitir)"
+           MOVE SPACES TO email-raw
+           accept email-raw
+           IF email-raw = SPACES then
+              move "S" to email-ok
+           ELSE
+              move 0 to email-arroba
+              move 0 to pos-email
+              INSPECT email-raw TALLYING email-arroba FOR ALL "@"
+              IF email-arroba NOT = 1 then
+                 display "Email invalido: debe tener exactamente un @."
+              ELSE
+                 PERFORM VARYING pos-check FROM 1 BY 1
+                    UNTIL pos-check > 30
+                    IF email-raw(pos-check:1) = "@" then
+                       move pos-check to pos-email
+                    END-IF
+                 END-PERFORM
+                 move "N" to punto-ok
+                 IF pos-email > 0 AND pos-email < 29 then
+                    PERFORM VARYING pos-check FROM pos-email BY 1
+                       UNTIL pos-check > 30
+                       IF email-raw(pos-check:1) = "." then
+                          move "S" to punto-ok
+                       END-IF
+                    END-PERFORM
+                 END-IF
+                 IF punto-ok NOT = "S" then
+                    display "Email invalido: falta un dominio, ej. "
+                       "nombre@dominio.com"
+                 ELSE
+                    move "S" to email-ok
+                 END-IF
+              END-IF
+           END-IF
+           END-PERFORM
+
+           move 0 to numero2
+           DISPLAY "Interno/numero secundario (opcional, ENTER omite)"
+           MOVE SPACES TO numero2-raw
+           accept numero2-raw
+           move 10 to numero2-len
+           PERFORM VARYING numero2-len FROM 10 BY -1 UNTIL
+              numero2-len = 0 OR numero2-raw(numero2-len:1) NOT = SPACE
+           END-PERFORM
+           IF numero2-len NOT = 0 then
+              IF numero2-raw(1:numero2-len) IS NUMERIC then
+                 move numero2-raw to numero2
+              ELSE
+                 display "Interno invalido: ingrese solo digitos, se "
+                    "omite."
+              END-IF
+           END-IF
+
+           display "----------------------------------------"
+           display "Usuario..: " user
+           display "Nombre...: " nombre
+           display "Apellido.: " apellido
+           display "Notas....: " nota
+           display "Numero...: " numero
+           display "Categoria: " categoria-raw
+           display "Nacimiento: " nacimiento-raw
+           display "Email....: " email-raw
+           display "Interno..: " numero2
+           display "----------------------------------------"
+           IF modo-entrada = "V" OR modo-entrada = "v" then
+              DISPLAY "Confirma la validacion? (S/N)"
+           ELSE
+              DISPLAY "Confirma el alta? (S/N)"
+           END-IF
+           accept respuesta
+           IF respuesta = "S" OR respuesta = "s" then
+              move "S" to confirmado
+           END-IF
+
+           END-PERFORM
+
+           IF modo-entrada = "V" OR modo-entrada = "v" then
+              display "Validacion correcta, no se guardo el registro."
+           ELSE
+              move user to usuario
+              move nombre to nom
+              move apellido to ap
+              move nota to msg
+              move numero to num
+              move categoria-raw to categoria
+              move nacimiento-raw to nacimiento
+              move email-raw to email
+              move numero2 to num2
+              move "S" to activo
+              write tabla
+
+              move usuario to aud-usuario
+              CALL 'auditar' USING aud-accion aud-usuario
+              CALL 'sincroniza' USING usuario nom ap num email
+           END-IF
+
+           CLOSE  ENTRADA
+
+           IF modo-entrada NOT = "V" AND modo-entrada NOT = "v" then
+              CALL 'bloqueo' USING "L" resultado-lock
+           END-IF
+           END-IF.
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
+
+       COPY "valnumpr.cpy".
