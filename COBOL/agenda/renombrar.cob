@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. renombrar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CONTACTOS ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario.
+
+           SELECT GRUPOS ASSIGN TO "grupos.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS g-clave
+           FILE STATUS IS grupos-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CONTACTOS.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       FD  GRUPOS.
+       01  reg-grupo.
+           05 g-clave.
+              10 g-usuario pic x(30).
+              10 g-grupo pic x(10).
+
+       WORKING-STORAGE SECTION.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY ==t==.
+
+       01 FIN-ARCHIVO pic x(1) value "N".
+       01 aud-accion pic x(10) value "RENOMBRA".
+       01 aud-usuario pic x(30).
+       01 resultado-lock pic x(1).
+       01 grupos-status pic x(2).
+       01 usuario-viejo pic x(30).
+       01 usuario-nuevo pic x(30).
+       01 existe-viejo pic x(1) value "N".
+       01 existe-nuevo pic x(1) value "N".
+       01 cant-grupos pic 9(02) value 0.
+       01 indice-grupo pic 9(02).
+       01 grupos-viejo.
+           05 grupo-guardado OCCURS 50 TIMES pic x(10).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+
+           move "N" to FIN-ARCHIVO
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           DISPLAY "Usuario actual a renombrar/fusionar"
+           MOVE SPACES TO usuario-viejo
+           ACCEPT usuario-viejo
+           DISPLAY "Nuevo nombre de usuario"
+           MOVE SPACES TO usuario-nuevo
+           ACCEPT usuario-nuevo
+
+           CALL 'bloqueo' USING "T" resultado-lock
+           IF resultado-lock NOT = "S" then
+              DISPLAY "Agenda en uso, intente mas tarde."
+           ELSE
+
+           OPEN  i-o CONTACTOS
+
+           move usuario-viejo to usuario
+           READ CONTACTOS KEY IS usuario
+           INVALID KEY
+              move "N" to existe-viejo
+              display "Usuario no encontrado: " usuario-viejo
+           NOT INVALID KEY
+              move "S" to existe-viejo
+              move tabla to ttabla
+           END-READ
+
+           IF existe-viejo = "S" then
+              move usuario-nuevo to usuario
+              READ CONTACTOS KEY IS usuario
+              INVALID KEY
+                 move "N" to existe-nuevo
+              NOT INVALID KEY
+                 move "S" to existe-nuevo
+                 display "Ya existe un contacto con ese usuario: "
+                    usuario-nuevo
+              END-READ
+
+              IF existe-nuevo = "N" then
+                 move usuario-viejo to usuario
+                 DELETE CONTACTOS
+
+                 move usuario-nuevo to tusuario
+                 move ttabla to tabla
+                 WRITE tabla
+
+                 display usuario-viejo " renombrado a " usuario-nuevo
+                 move usuario-viejo to aud-usuario
+                 CALL 'auditar' USING aud-accion aud-usuario
+                 move usuario-nuevo to aud-usuario
+                 CALL 'auditar' USING aud-accion aud-usuario
+              END-IF
+           END-IF
+
+           CLOSE CONTACTOS
+
+           CALL 'bloqueo' USING "L" resultado-lock
+           END-IF.
+
+           IF existe-viejo = "S" AND existe-nuevo = "N" then
+              OPEN  input GRUPOS
+              IF grupos-status NOT = "35" then
+                 PERFORM UNTIL FIN-ARCHIVO = "S"
+                 READ GRUPOS NEXT RECORD
+                 AT END
+                    MOVE "S" TO FIN-ARCHIVO
+                 NOT AT END
+                    IF g-usuario = usuario-viejo AND
+                       cant-grupos < 50 then
+                       add 1 to cant-grupos
+                       move g-grupo to grupo-guardado(cant-grupos)
+                    END-IF
+                 END-READ
+                 END-PERFORM
+                 CLOSE GRUPOS
+
+                 IF cant-grupos > 0 then
+                    OPEN  i-o GRUPOS
+                    PERFORM VARYING indice-grupo FROM 1 BY 1
+                       UNTIL indice-grupo > cant-grupos
+                       move usuario-viejo to g-usuario
+                       move grupo-guardado(indice-grupo) to g-grupo
+                       DELETE GRUPOS
+                       move usuario-nuevo to g-usuario
+                       move grupo-guardado(indice-grupo) to g-grupo
+                       WRITE reg-grupo
+                    END-PERFORM
+                    CLOSE GRUPOS
+                    display cant-grupos
+                       " membresias de grupo actualizadas."
+                 END-IF
+              END-IF
+           END-IF
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
