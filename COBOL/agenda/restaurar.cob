@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. restaurar.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BORRADA ASSIGN TO NOMBRE-ARCHIVO
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS usuario.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  BORRADA.
+       COPY "contacto.cpy" REPLACING ==:PREFIJO:== BY == ==.
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO PIC X VALUE "N".
+       01 flag pic 9(1).
+       01 aud-accion pic x(10) value "RESTAURA".
+       01 aud-usuario pic x(30).
+       01 resultado-lock pic x(1).
+       01 NOMBRE-ARCHIVO pic x(40).
+       01 depto-codigo pic x(10).
+       LINKAGE SECTION.
+       01 user pic x(15).
+       01 nombre pic x(20).
+       01 apellido pic x(20).
+       01 nota pic x(40).
+       01 numero pic 9(10).
+
+
+       PROCEDURE DIVISION USING user nombre apellido nota numero.
+           move 1 to flag
+
+           DISPLAY "Codigo de departamento (blanco = predeterminado)"
+           MOVE SPACES TO depto-codigo
+           ACCEPT depto-codigo
+           IF depto-codigo = SPACES then
+              MOVE "contactos.txt" TO NOMBRE-ARCHIVO
+           ELSE
+              STRING "contactos-" DELIMITED BY SIZE
+                 depto-codigo DELIMITED BY SPACE
+                 ".txt" DELIMITED BY SIZE
+                 INTO NOMBRE-ARCHIVO
+           END-IF
+
+           Display "Ingrese el nombre de usuario a restaurar"
+           accept user
+
+           CALL 'bloqueo' USING "T" resultado-lock
+           IF resultado-lock NOT = "S" then
+              DISPLAY "Agenda en uso, intente mas tarde."
+              move 3 to flag
+           ELSE
+
+           OPEN  i-o BORRADA
+
+           move user to usuario
+           READ BORRADA KEY IS usuario
+           INVALID KEY
+              move 1 to flag
+           NOT INVALID KEY
+              IF activo = "N" then
+                 move 0 to flag
+                 move "S" to activo
+                 REWRITE tabla
+                 display usuario " restaurado."
+                 move usuario to aud-usuario
+                 CALL 'auditar' USING aud-accion aud-usuario
+              ELSE
+                 move 2 to flag
+              END-IF
+           END-READ
+
+           CLOSE BORRADA
+
+           CALL 'bloqueo' USING "L" resultado-lock
+           END-IF.
+
+           if flag = 1 then
+              display "Usuario no encontrado"
+           end-if
+
+           if flag = 2 then
+              display "Usuario no estaba eliminado."
+           end-if
+
+           accept FIN-ARCHIVO
+
+           EXIT PROGRAM.
