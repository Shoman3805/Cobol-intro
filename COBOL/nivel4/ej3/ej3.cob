@@ -8,8 +8,17 @@
        01 num PIC 9(8).
        01 res pic 9(1).
         01 divis pic 9(8).
+       COPY "valnum.cpy".
        PROCEDURE DIVISION.
-           accept num
+           move 8 to VAL-ANCHO
+           move "N" to VAL-RESULTADO
+           PERFORM UNTIL VAL-RESULTADO = "S"
+              MOVE SPACES TO VAL-ENTRADA
+              ACCEPT VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+           END-PERFORM
+           move VAL-ENTRADA to num
+
            CALL 'paridad' USING num, divis, res.
            
            if res = 0 then
@@ -17,7 +26,7 @@
            else
            display "Impar"
            end-if
-     
-           
 
            STOP RUN.
+
+       COPY "valnumpr.cpy".
