@@ -0,0 +1,46 @@
+       >>SOURCE FORMAT FREE
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. promediolote.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT PUNTAJES ASSIGN TO "scores.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PUNTAJES.
+       01  puntaje-reg pic 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 FIN-ARCHIVO pic x(1) value "N".
+       01 suma pic 9(7) value 0.
+       01 contador pic 9(5) value 0.
+       01 prom pic 9(3).
+
+       PROCEDURE DIVISION.
+           OPEN input PUNTAJES
+           PERFORM UNTIL FIN-ARCHIVO = "S"
+               READ PUNTAJES
+               AT END
+                   MOVE "S" TO FIN-ARCHIVO
+               NOT AT END
+                   ADD puntaje-reg TO suma
+                   ADD 1 TO contador
+               END-READ
+           END-PERFORM
+           CLOSE PUNTAJES
+
+           IF contador > 0
+               COMPUTE prom = suma / contador
+               DISPLAY "Cantidad de puntajes: " contador
+               DISPLAY "Promedio: " prom
+           ELSE
+               DISPLAY "No hay puntajes en el archivo para promediar."
+           END-IF
+
+           STOP RUN.
