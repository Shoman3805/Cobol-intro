@@ -11,19 +11,41 @@
        01 bb pic 9(3).
        01 cc pic 9(3).
        01 res pic 9(3).
+       COPY "valnum.cpy".
 
        PROCEDURE DIVISION.
-           accept aa
-           accept bb
-           accept cc
+           move 3 to VAL-ANCHO
 
-           CALL 'promedio' using aa, bb, cc, res. 
+           move "N" to VAL-RESULTADO
+           PERFORM UNTIL VAL-RESULTADO = "S"
+              MOVE SPACES TO VAL-ENTRADA
+              ACCEPT VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+           END-PERFORM
+           move VAL-ENTRADA to aa
+
+           move "N" to VAL-RESULTADO
+           PERFORM UNTIL VAL-RESULTADO = "S"
+              MOVE SPACES TO VAL-ENTRADA
+              ACCEPT VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+           END-PERFORM
+           move VAL-ENTRADA to bb
+
+           move "N" to VAL-RESULTADO
+           PERFORM UNTIL VAL-RESULTADO = "S"
+              MOVE SPACES TO VAL-ENTRADA
+              ACCEPT VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+           END-PERFORM
+           move VAL-ENTRADA to cc
+
+           CALL 'promedio' using aa, bb, cc, res.
            
            
           
            display res
-           
-     
-           
 
            STOP RUN.
+
+       COPY "valnumpr.cpy".
