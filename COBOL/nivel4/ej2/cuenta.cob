@@ -1,20 +1,79 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUENTA.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       LINKAGE SECTION.
-       01 a PIC 9(5).
-       01 b PIC 9(5).
-       01 c PIC 9(6).
-       
-
-
-           PROCEDURE DIVISION USING a, b, c.
-       
-            ACCEPT a 
-             ACCEPT b
-           ADD a TO b GIVING c
-
-           EXIT PROGRAM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUENTA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CUENTAS ASSIGN TO "cuentas.txt"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS cta-id
+           FILE STATUS IS cta-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CUENTAS.
+       01  reg-cuenta.
+           05 cta-id pic 9(05).
+           05 cta-saldo pic 9(06).
+           05 cta-titular pic x(30).
+
+       WORKING-STORAGE SECTION.
+       01 cta-status pic x(2).
+       COPY "valnum.cpy".
+
+       LINKAGE SECTION.
+       01 a PIC 9(5).
+       01 b PIC 9(5).
+       01 c PIC 9(6).
+
+
+           PROCEDURE DIVISION USING a, b, c.
+
+           move 5 to VAL-ANCHO
+           move "N" to VAL-RESULTADO
+           PERFORM UNTIL VAL-RESULTADO = "S"
+              MOVE SPACES TO VAL-ENTRADA
+              ACCEPT VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+           END-PERFORM
+           move VAL-ENTRADA to a
+
+           move "N" to VAL-RESULTADO
+           PERFORM UNTIL VAL-RESULTADO = "S"
+              MOVE SPACES TO VAL-ENTRADA
+              ACCEPT VAL-ENTRADA
+              PERFORM VALIDAR-NUMERICO
+           END-PERFORM
+           move VAL-ENTRADA to b
+
+           OPEN i-o CUENTAS
+           IF cta-status = "35" then
+              OPEN output CUENTAS
+              CLOSE CUENTAS
+              OPEN i-o CUENTAS
+           END-IF
+
+           move a to cta-id
+           READ CUENTAS KEY IS cta-id
+           INVALID KEY
+              move 0 to cta-saldo
+              add b to cta-saldo giving c
+              move c to cta-saldo
+              DISPLAY "Cuenta nueva, usuario titular de la agenda"
+              MOVE SPACES TO cta-titular
+              ACCEPT cta-titular
+              WRITE reg-cuenta
+           NOT INVALID KEY
+              add b to cta-saldo giving c
+              move c to cta-saldo
+              REWRITE reg-cuenta
+           END-READ
+
+           CLOSE CUENTAS
+
+           EXIT PROGRAM.
+
+       COPY "valnumpr.cpy".
