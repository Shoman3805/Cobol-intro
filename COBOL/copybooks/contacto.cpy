@@ -0,0 +1,11 @@
+       01  :PREFIJO:tabla.
+           05 :PREFIJO:usuario pic x(30).
+           05 :PREFIJO:nom PIC X(20).
+           05 :PREFIJO:ap pic x(20).
+           05 :PREFIJO:msg pic x(40).
+           05 :PREFIJO:num pic 9(10).
+           05 :PREFIJO:activo pic x(01).
+           05 :PREFIJO:categoria pic x(10).
+           05 :PREFIJO:nacimiento pic 9(08).
+           05 :PREFIJO:email pic x(30).
+           05 :PREFIJO:num2 pic 9(10).
