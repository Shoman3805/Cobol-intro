@@ -0,0 +1,16 @@
+       VALIDAR-NUMERICO.
+           move VAL-ANCHO to VAL-LEN
+           PERFORM VARYING VAL-LEN FROM VAL-ANCHO BY -1 UNTIL
+              VAL-LEN = 0 OR VAL-ENTRADA(VAL-LEN:1) NOT = SPACE
+           END-PERFORM
+           IF VAL-LEN = 0 then
+              MOVE "N" TO VAL-RESULTADO
+              DISPLAY "Valor invalido: ingrese solo digitos."
+           ELSE
+              IF VAL-ENTRADA(1:VAL-LEN) IS NUMERIC then
+                 MOVE "S" TO VAL-RESULTADO
+              ELSE
+                 MOVE "N" TO VAL-RESULTADO
+                 DISPLAY "Valor invalido: ingrese solo digitos."
+              END-IF
+           END-IF.
