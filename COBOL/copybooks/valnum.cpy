@@ -0,0 +1,4 @@
+       01 VAL-ENTRADA pic x(10).
+       01 VAL-ANCHO pic 9(02).
+       01 VAL-RESULTADO pic x(01).
+       01 VAL-LEN pic 9(02).
